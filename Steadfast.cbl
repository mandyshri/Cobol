@@ -0,0 +1,16 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Steadfast.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+           01 RunningTotal     PIC 9(4) VALUE 150.
+       LINKAGE SECTION.
+           01 Param1           PIC 99.
+           01 ReturnedTotal    PIC 9(4).
+       PROCEDURE DIVISION USING Param1, ReturnedTotal.
+       MAIN-PROCEDURE.
+           ADD Param1 TO RunningTotal.
+           DISPLAY "The total so far is " RunningTotal.
+           MOVE RunningTotal TO ReturnedTotal.
+           GOBACK.
+       END PROGRAM Steadfast.
