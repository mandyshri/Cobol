@@ -1,20 +1,152 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MultiplyNums.
+      *****************************************************************
+      *  Started as a multiply-only routine; MP-OPERATION now selects
+      *  which of the four basic operations to perform against
+      *  MP-PARAM1/MP-PARAM2, giving MP-ANSWER.  The PROGRAM-ID stays
+      *  MultiplyNums since every existing caller already CALLs it by
+      *  that name.
+      *
+      *  A calculation that would overflow MP-ANSWER (including a
+      *  divide by zero) is logged to MULTOVFL rather than abending or
+      *  silently truncating the result -- one line per occurrence,
+      *  built from the shared ERRLOG line layout (see copybooks
+      *  ERRLOG.cpy) so this log reads the same as any other program's
+      *  error/overflow log.
+      *
+      *  Every call, successful or not, also gets one line on MULTLOG
+      *  (MP-PARAM1/MP-OPERATION/MP-PARAM2/MP-ANSWER plus a date/time
+      *  stamp) so the run can be reconstructed call by call later.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OVERFLOW-REPORT ASSIGN TO "MULTOVFL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OVERFLOW-STATUS.
+           SELECT AUDIT-LOG ASSIGN TO "MULTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  OVERFLOW-REPORT.
+       01  OVERFLOW-REPORT-LINE    PIC X(80).
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-LINE          PIC X(80).
+       WORKING-STORAGE SECTION.
+           01 WS-OVERFLOW-STATUS   PIC X(02) VALUE "00".
+           01 WS-AUDIT-LOG-STATUS  PIC X(02) VALUE "00".
+           01 WS-AUDIT-LOG-RECORD.
+               05 AL-DATE           PIC 9(08).
+               05 FILLER            PIC X(01) VALUE SPACE.
+               05 AL-TIME           PIC 9(06).
+               05 FILLER            PIC X(01) VALUE SPACE.
+               05 AL-PARAM1         PIC 9(03).
+               05 FILLER            PIC X(01) VALUE SPACE.
+               05 AL-OPERATION      PIC X(01).
+               05 FILLER            PIC X(01) VALUE SPACE.
+               05 AL-PARAM2         PIC 9(03).
+               05 FILLER            PIC X(01) VALUE SPACE.
+               05 AL-ANSWER         PIC S9(6).
+           COPY ERRLOG.
        LINKAGE SECTION.
-           01 Param1           PIC 9(3).
-           01 Param2           PIC 9(3).
-           01 Answer           PIC 9(6) COMP.
-           01 StrA             PIC X(20).
-           01 StrB             PIC X(20).
-       PROCEDURE DIVISION USING Param1, Param2, StrA, StrB, Answer.
+           COPY MULTPARM.
+       PROCEDURE DIVISION USING MP-PARAM1, MP-PARAM2, MP-STRING-A,
+           MP-STRING-B, MP-ANSWER, MP-OPERATION.
        MAIN-PROCEDURE.
            DISPLAY ">>>>>>>>>>>>>>>>> In the sub-program".
-           DISPLAY StrA Param1.
-            DISPLAY StrB Param2.
-           MULTIPLY Param1 BY Param2 GIVING Answer.
-           MOVE "VALUE OVERWRITTEN" TO StrA.
-           MOVE "VALUE OVERWRITTEN" TO StrB.
+           DISPLAY MP-STRING-A MP-PARAM1.
+            DISPLAY MP-STRING-B MP-PARAM2.
+           EVALUATE TRUE
+               WHEN MP-OP-ADD
+                   PERFORM ADD-NUMBERS
+               WHEN MP-OP-SUBTRACT
+                   PERFORM SUBTRACT-NUMBERS
+               WHEN MP-OP-DIVIDE
+                   PERFORM DIVIDE-NUMBERS
+               WHEN OTHER
+                   PERFORM MULTIPLY-NUMBERS
+           END-EVALUATE.
+           PERFORM WRITE-AUDIT-LOG.
+           MOVE "VALUE OVERWRITTEN" TO MP-STRING-A.
+           MOVE "VALUE OVERWRITTEN" TO MP-STRING-B.
            DISPLAY "<<<<<<<<<<<<<< Leaving sub-program now".
-           STOP RUN.
+           GOBACK.
+
+       ADD-NUMBERS.
+           ADD MP-PARAM1 TO MP-PARAM2 GIVING MP-ANSWER
+               ON SIZE ERROR
+                   PERFORM WRITE-OVERFLOW-REPORT
+           END-ADD.
+
+       SUBTRACT-NUMBERS.
+           SUBTRACT MP-PARAM2 FROM MP-PARAM1 GIVING MP-ANSWER
+               ON SIZE ERROR
+                   PERFORM WRITE-OVERFLOW-REPORT
+           END-SUBTRACT.
+
+       MULTIPLY-NUMBERS.
+           MULTIPLY MP-PARAM1 BY MP-PARAM2 GIVING MP-ANSWER
+               ON SIZE ERROR
+                   PERFORM WRITE-OVERFLOW-REPORT
+           END-MULTIPLY.
+
+      *----------------------------------------------------------------
+      * DIVIDE ... ON SIZE ERROR also fires on division by zero, so a
+      * zero MP-PARAM2 is reported the same way as any other overflow
+      * instead of abending the job.
+      *----------------------------------------------------------------
+       DIVIDE-NUMBERS.
+           DIVIDE MP-PARAM1 BY MP-PARAM2 GIVING MP-ANSWER
+               ON SIZE ERROR
+                   PERFORM WRITE-OVERFLOW-REPORT
+           END-DIVIDE.
+
+      *----------------------------------------------------------------
+      * Writes one MULTLOG line per call, whatever the operation and
+      * whether or not it overflowed -- MP-ANSWER still holds whatever
+      * DIVIDE/MULTIPLY/etc. left it as (unchanged on an overflow, per
+      * the ON SIZE ERROR rules), so this is simply the record of what
+      * this call was asked to do and what it returned.
+      *----------------------------------------------------------------
+       WRITE-AUDIT-LOG.
+           ACCEPT AL-DATE FROM DATE YYYYMMDD.
+           ACCEPT AL-TIME FROM TIME.
+           MOVE MP-PARAM1 TO AL-PARAM1.
+           MOVE MP-OPERATION TO AL-OPERATION.
+           MOVE MP-PARAM2 TO AL-PARAM2.
+           MOVE MP-ANSWER TO AL-ANSWER.
+           OPEN EXTEND AUDIT-LOG.
+           IF WS-AUDIT-LOG-STATUS IS EQUAL TO "05" OR "35"
+               OPEN OUTPUT AUDIT-LOG
+           END-IF.
+           WRITE AUDIT-LOG-LINE FROM WS-AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG.
+
+      *----------------------------------------------------------------
+      * Records a calculation overflow (or divide by zero) on MULTOVFL
+      * instead of letting MP-ANSWER come back truncated with no
+      * indication anything went wrong.  Logged through the shared
+      * ERRLOG line layout so this entry reads the same as any other
+      * program's overflow/error log entry.
+      *----------------------------------------------------------------
+       WRITE-OVERFLOW-REPORT.
+           MOVE SPACES TO ERROR-LOG-LINE.
+           MOVE "MULTIPLY" TO EL-PROGRAM-ID.
+           ACCEPT EL-DATE FROM DATE YYYYMMDD.
+           ACCEPT EL-TIME FROM TIME.
+           MOVE "OVFL" TO EL-ERROR-CODE.
+           STRING MP-PARAM1 DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   MP-OPERATION DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   MP-PARAM2 DELIMITED BY SIZE
+                   " EXCEEDS ANSWER FIELD" DELIMITED BY SIZE
+                   INTO EL-ERROR-TEXT.
+           OPEN EXTEND OVERFLOW-REPORT.
+           IF WS-OVERFLOW-STATUS IS EQUAL TO "05" OR "35"
+               OPEN OUTPUT OVERFLOW-REPORT
+           END-IF.
+           WRITE OVERFLOW-REPORT-LINE FROM ERROR-LOG-LINE.
+           CLOSE OVERFLOW-REPORT.
        END PROGRAM MultiplyNums.
