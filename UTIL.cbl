@@ -1,12 +1,310 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. UTIL.
+      *****************************************************************
+      *  General-purpose student services utility.  UP-FUNCTION-CODE
+      *  selects the operation:
+      *      "S" - look up a student on the Student Master file
+      *            (STUMSTR), keyed on student ID, and return the
+      *            matching name.
+      *      "E" - look up a student-course enrollment on the
+      *            Enrollment file (ENROLL).  With UP-COURSE-CODE
+      *            supplied, confirms that one specific enrollment and
+      *            returns its course name and term.  With
+      *            UP-COURSE-CODE left blank, starts an enumeration of
+      *            the student's enrollments and returns the first one
+      *            (lowest course code); follow with "N" calls for the
+      *            same UP-STUDENT-ID to step through the rest.
+      *      "N" - continues the enrollment enumeration a prior "E"
+      *            call (with UP-COURSE-CODE blank) started, returning
+      *            the next enrollment for the same UP-STUDENT-ID.
+      *            UP-NOT-FOUND comes back once the student's
+      *            enrollments run out, or if there is no enumeration
+      *            in progress to continue.
+      *      "A" - add a new Student Master record for UP-STUDENT-ID
+      *            with name UP-STUDENT-NAME.  UP-DUPLICATE comes back
+      *            if the ID is already on file.
+      *      "U" - update the name on an existing Student Master
+      *            record for UP-STUDENT-ID to UP-STUDENT-NAME.
+      *            UP-NOT-FOUND comes back if the ID isn't on file.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER-FILE ASSIGN TO "STUMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS SM-STUDENT-ID
+               FILE STATUS IS WS-STUDENT-MASTER-STATUS.
+           SELECT ENROLLMENT-FILE ASSIGN TO "ENROLL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EN-KEY
+               FILE STATUS IS WS-ENROLLMENT-STATUS.
        DATA DIVISION.
-           LINKAGE SECTION.
-           01 LS-STUDENT-ID PIC 9(4).
-           01 LS-STUDENT-NAME PIC A(15).
-       PROCEDURE DIVISION USING LS-STUDENT-ID, LS-STUDENT-NAME.
+       FILE SECTION.
+       FD  STUDENT-MASTER-FILE.
+           COPY STUMSTR.
+       FD  ENROLLMENT-FILE.
+           COPY ENROLL.
+       WORKING-STORAGE SECTION.
+           01 WS-STUDENT-MASTER-STATUS   PIC X(02) VALUE "00".
+               88 WS-SM-OK               VALUE "00".
+               88 WS-SM-NOT-FOUND        VALUE "23".
+           01 WS-ENROLLMENT-STATUS       PIC X(02) VALUE "00".
+               88 WS-EN-OK               VALUE "00".
+               88 WS-EN-NOT-FOUND        VALUE "23".
+           01 WS-CHAR-INDEX               PIC 9(02) COMP.
+           01 WS-ONE-CHAR                 PIC X(01).
+           01 WS-NAME-VALID-SWITCH        PIC X(01) VALUE "Y".
+               88 WS-NAME-IS-VALID        VALUE "Y".
+           01 WS-ENROLLMENT-CURSOR-SWITCH PIC X(01) VALUE "N".
+               88 WS-ENROLLMENT-CURSOR-OPEN VALUE "Y".
+           01 WS-ENROLLMENT-CURSOR-ID     PIC 9(4).
+       LINKAGE SECTION.
+           COPY UTILPARM.
+       PROCEDURE DIVISION USING UP-FUNCTION-CODE, UP-STUDENT-ID,
+               UP-STUDENT-NAME, UP-COURSE-CODE, UP-COURSE-NAME,
+               UP-TERM, UP-STATUS-CODE.
        MAIN-PROCEDURE.
            DISPLAY 'In Called Program'.
-           MOVE 1111 TO LS-STUDENT-ID.
-           STOP RUN.
+           EVALUATE TRUE
+               WHEN UP-FN-STUDENT-LOOKUP
+                   PERFORM STUDENT-LOOKUP
+               WHEN UP-FN-ENROLLMENT-LOOKUP
+                   PERFORM ENROLLMENT-LOOKUP
+               WHEN UP-FN-ENROLLMENT-NEXT
+                   PERFORM ENROLLMENT-NEXT
+               WHEN UP-FN-ADD-STUDENT
+                   PERFORM ADD-STUDENT
+               WHEN UP-FN-UPDATE-STUDENT
+                   PERFORM UPDATE-STUDENT
+               WHEN OTHER
+                   SET UP-NOT-FOUND TO TRUE
+           END-EVALUATE.
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * UP-FUNCTION-CODE = "S": look up UP-STUDENT-ID on the Student
+      * Master file and return the name in UP-STUDENT-NAME.
+      *----------------------------------------------------------------
+       STUDENT-LOOKUP.
+           OPEN INPUT STUDENT-MASTER-FILE.
+           IF WS-STUDENT-MASTER-STATUS IS EQUAL TO "35"
+               SET UP-NOT-FOUND TO TRUE
+               MOVE SPACES TO UP-STUDENT-NAME
+           ELSE
+               MOVE UP-STUDENT-ID TO SM-STUDENT-ID
+               READ STUDENT-MASTER-FILE
+                   INVALID KEY
+                       SET UP-NOT-FOUND TO TRUE
+               END-READ
+               IF WS-SM-OK
+                   SET UP-FOUND TO TRUE
+                   MOVE SM-STUDENT-NAME TO UP-STUDENT-NAME
+                   PERFORM VALIDATE-STUDENT-NAME
+               ELSE
+                   SET UP-NOT-FOUND TO TRUE
+                   MOVE SPACES TO UP-STUDENT-NAME
+               END-IF
+               CLOSE STUDENT-MASTER-FILE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * UP-FUNCTION-CODE = "E": look up UP-STUDENT-ID/UP-COURSE-CODE
+      * on the Enrollment file and return the course name and term.
+      * Abandons (closes) any enumeration a prior blank-course-code
+      * call left open, since this call is starting over.
+      *----------------------------------------------------------------
+       ENROLLMENT-LOOKUP.
+           IF WS-ENROLLMENT-CURSOR-OPEN
+               PERFORM CLOSE-ENROLLMENT-CURSOR
+           END-IF.
+           OPEN INPUT ENROLLMENT-FILE.
+           IF WS-ENROLLMENT-STATUS IS EQUAL TO "35"
+               SET UP-NOT-FOUND TO TRUE
+               MOVE SPACES TO UP-COURSE-NAME
+               MOVE SPACES TO UP-TERM
+           ELSE
+               IF UP-COURSE-CODE IS EQUAL TO SPACES
+                   PERFORM FIND-FIRST-ENROLLMENT
+               ELSE
+                   PERFORM FIND-EXACT-ENROLLMENT
+                   CLOSE ENROLLMENT-FILE
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------
+      * Confirms one specific student/course enrollment, keyed on the
+      * UP-COURSE-CODE the caller already supplied.
+      *----------------------------------------------------------------
+       FIND-EXACT-ENROLLMENT.
+           MOVE UP-STUDENT-ID TO EN-STUDENT-ID.
+           MOVE UP-COURSE-CODE TO EN-COURSE-CODE.
+           READ ENROLLMENT-FILE
+               INVALID KEY
+                   SET UP-NOT-FOUND TO TRUE
+           END-READ.
+           PERFORM SET-ENROLLMENT-RESULT.
+
+      *----------------------------------------------------------------
+      * UP-COURSE-CODE came in blank: the caller wants to know what
+      * the student is enrolled in without already knowing a course
+      * code, so start the file at this student's lowest course code
+      * and take whatever enrollment comes back first.  The file is
+      * left open and positioned there (WS-ENROLLMENT-CURSOR-OPEN) so
+      * an "N" call can pick up the enumeration where this one left
+      * off, unless there was nothing to find, in which case there is
+      * nothing to continue and the file is closed here.
+      *----------------------------------------------------------------
+       FIND-FIRST-ENROLLMENT.
+           MOVE UP-STUDENT-ID TO EN-STUDENT-ID.
+           MOVE LOW-VALUES TO EN-COURSE-CODE.
+           START ENROLLMENT-FILE KEY IS NOT LESS THAN EN-KEY
+               INVALID KEY
+                   SET UP-NOT-FOUND TO TRUE
+           END-START.
+           IF NOT UP-NOT-FOUND
+               READ ENROLLMENT-FILE NEXT RECORD
+                   AT END
+                       SET UP-NOT-FOUND TO TRUE
+               END-READ
+           END-IF.
+           IF NOT UP-NOT-FOUND
+               IF EN-STUDENT-ID IS NOT EQUAL TO UP-STUDENT-ID
+                   SET UP-NOT-FOUND TO TRUE
+               END-IF
+           END-IF.
+           PERFORM SET-ENROLLMENT-RESULT.
+           IF UP-NOT-FOUND
+               PERFORM CLOSE-ENROLLMENT-CURSOR
+           ELSE
+               MOVE "Y" TO WS-ENROLLMENT-CURSOR-SWITCH
+               MOVE UP-STUDENT-ID TO WS-ENROLLMENT-CURSOR-ID
+           END-IF.
+
+      *----------------------------------------------------------------
+      * UP-FUNCTION-CODE = "N": reads the next enrollment after the
+      * one a prior "E" (blank UP-COURSE-CODE) call returned, for the
+      * same UP-STUDENT-ID.  UP-NOT-FOUND (and the file closes) if the
+      * student has no more enrollments, or if UP-STUDENT-ID doesn't
+      * match the enumeration in progress -- including if there is no
+      * enumeration in progress at all.
+      *----------------------------------------------------------------
+       ENROLLMENT-NEXT.
+           IF NOT WS-ENROLLMENT-CURSOR-OPEN
+                   OR UP-STUDENT-ID IS NOT EQUAL TO
+                       WS-ENROLLMENT-CURSOR-ID
+               SET UP-NOT-FOUND TO TRUE
+               MOVE SPACES TO UP-COURSE-NAME
+               MOVE SPACES TO UP-TERM
+           ELSE
+               READ ENROLLMENT-FILE NEXT RECORD
+                   AT END
+                       SET UP-NOT-FOUND TO TRUE
+               END-READ
+               IF NOT UP-NOT-FOUND
+                   IF EN-STUDENT-ID IS NOT EQUAL TO UP-STUDENT-ID
+                       SET UP-NOT-FOUND TO TRUE
+                   END-IF
+               END-IF
+               PERFORM SET-ENROLLMENT-RESULT
+               IF UP-NOT-FOUND
+                   PERFORM CLOSE-ENROLLMENT-CURSOR
+               END-IF
+           END-IF.
+
+       SET-ENROLLMENT-RESULT.
+           IF UP-NOT-FOUND
+               MOVE SPACES TO UP-COURSE-NAME
+               MOVE SPACES TO UP-TERM
+           ELSE
+               SET UP-FOUND TO TRUE
+               MOVE EN-COURSE-CODE TO UP-COURSE-CODE
+               MOVE EN-COURSE-NAME TO UP-COURSE-NAME
+               MOVE EN-TERM TO UP-TERM
+           END-IF.
+
+       CLOSE-ENROLLMENT-CURSOR.
+           CLOSE ENROLLMENT-FILE.
+           MOVE "N" TO WS-ENROLLMENT-CURSOR-SWITCH.
+
+      *----------------------------------------------------------------
+      * UP-FUNCTION-CODE = "A": add a new Student Master record keyed
+      * on UP-STUDENT-ID with name UP-STUDENT-NAME.  OPEN I-O against a
+      * Student Master file that does not exist yet comes back "35",
+      * so the first add on a fresh file creates it with OPEN OUTPUT
+      * before reopening I-O to write the record.
+      *----------------------------------------------------------------
+       ADD-STUDENT.
+           PERFORM VALIDATE-STUDENT-NAME.
+           IF NOT UP-INVALID-NAME
+               OPEN I-O STUDENT-MASTER-FILE
+               IF WS-STUDENT-MASTER-STATUS IS EQUAL TO "35"
+                   OPEN OUTPUT STUDENT-MASTER-FILE
+                   CLOSE STUDENT-MASTER-FILE
+                   OPEN I-O STUDENT-MASTER-FILE
+               END-IF
+               MOVE UP-STUDENT-ID TO SM-STUDENT-ID
+               MOVE UP-STUDENT-NAME TO SM-STUDENT-NAME
+               WRITE STUDENT-MASTER-RECORD
+                   INVALID KEY
+                       SET UP-DUPLICATE TO TRUE
+                   NOT INVALID KEY
+                       SET UP-FOUND TO TRUE
+               END-WRITE
+               CLOSE STUDENT-MASTER-FILE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * UP-FUNCTION-CODE = "U": update the name on the existing Student
+      * Master record for UP-STUDENT-ID.  UP-NOT-FOUND comes back if
+      * the ID isn't on file; the record is left alone rather than
+      * being added, since that is what the "A" function is for.
+      *----------------------------------------------------------------
+       UPDATE-STUDENT.
+           PERFORM VALIDATE-STUDENT-NAME.
+           IF NOT UP-INVALID-NAME
+               OPEN I-O STUDENT-MASTER-FILE
+               IF WS-STUDENT-MASTER-STATUS IS EQUAL TO "35"
+                   SET UP-NOT-FOUND TO TRUE
+               ELSE
+                   MOVE UP-STUDENT-ID TO SM-STUDENT-ID
+                   READ STUDENT-MASTER-FILE
+                       INVALID KEY
+                           SET UP-NOT-FOUND TO TRUE
+                   END-READ
+                   IF WS-SM-OK
+                       MOVE UP-STUDENT-NAME TO SM-STUDENT-NAME
+                       REWRITE STUDENT-MASTER-RECORD
+                       SET UP-FOUND TO TRUE
+                   END-IF
+                   CLOSE STUDENT-MASTER-FILE
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------
+      * Confirms UP-STUDENT-NAME holds only letters, spaces, and the
+      * punctuation real student names actually use (apostrophe,
+      * hyphen, period) -- names like O'Brien or Smith-Jones are valid;
+      * anything else flips UP-STATUS-CODE to UP-INVALID-NAME so a
+      * bad record on the master file doesn't pass for a good lookup.
+      *----------------------------------------------------------------
+       VALIDATE-STUDENT-NAME.
+           MOVE "Y" TO WS-NAME-VALID-SWITCH.
+           PERFORM VALIDATE-ONE-CHARACTER
+               VARYING WS-CHAR-INDEX FROM 1 BY 1
+               UNTIL WS-CHAR-INDEX > 30.
+           IF NOT WS-NAME-IS-VALID
+               SET UP-INVALID-NAME TO TRUE
+           END-IF.
+
+       VALIDATE-ONE-CHARACTER.
+           MOVE UP-STUDENT-NAME(WS-CHAR-INDEX:1) TO WS-ONE-CHAR.
+           IF WS-ONE-CHAR IS NOT ALPHABETIC AND
+              WS-ONE-CHAR IS NOT EQUAL TO SPACE AND
+              WS-ONE-CHAR IS NOT EQUAL TO "'" AND
+              WS-ONE-CHAR IS NOT EQUAL TO "-" AND
+              WS-ONE-CHAR IS NOT EQUAL TO "."
+               MOVE "N" TO WS-NAME-VALID-SWITCH
+           END-IF.
        END PROGRAM UTIL.
