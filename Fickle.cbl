@@ -1,15 +1,93 @@
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Fickle.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICKLE-CHECKPOINT-FILE ASSIGN TO "FICKCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT FICKLE-OVERFLOW-LOG ASSIGN TO "FICKLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OVERFLOW-LOG-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  FICKLE-CHECKPOINT-FILE.
+       01  FICKLE-CHECKPOINT-RECORD    PIC 9(4).
+       FD  FICKLE-OVERFLOW-LOG.
+       01  FICKLE-OVERFLOW-LOG-LINE    PIC X(80).
        WORKING-STORAGE SECTION.
            01 RunningTotal     PIC 9(4) VALUE 150.
+           01 WS-CHECKPOINT-STATUS  PIC X(02) VALUE "00".
+           01 WS-LOADED-SWITCH      PIC X(01) VALUE "N".
+               88 WS-ALREADY-LOADED VALUE "Y".
+           01 WS-OVERFLOW-LOG-STATUS PIC X(02) VALUE "00".
+           01 WS-PROJECTED-TOTAL    PIC 9(05) COMP.
+           01 WS-OVERFLOW-LINE.
+               05 FILLER             PIC X(29) VALUE
+                   "FICKLE RUNNINGTOTAL OVERFLOW ".
+               05 FILLER             PIC X(15) VALUE
+                   "- WOULD REACH ".
+               05 WS-OVF-PROJECTED   PIC ZZZZ9.
        LINKAGE SECTION.
            01 Param1           PIC 99.
-       PROCEDURE DIVISION USING Param1.
+           01 ReturnedTotal    PIC 9(4).
+       PROCEDURE DIVISION USING Param1, ReturnedTotal.
        MAIN-PROCEDURE.
-           ADD Param1 TO RunningTotal.
+           IF NOT WS-ALREADY-LOADED
+               PERFORM LOAD-RUNNING-TOTAL
+               SET WS-ALREADY-LOADED TO TRUE
+           END-IF.
+           COMPUTE WS-PROJECTED-TOTAL = RunningTotal + Param1.
+           IF WS-PROJECTED-TOTAL > 9999
+               PERFORM LOG-RUNNINGTOTAL-OVERFLOW
+           ELSE
+               ADD Param1 TO RunningTotal
+                   ON SIZE ERROR
+                       PERFORM LOG-RUNNINGTOTAL-OVERFLOW
+               END-ADD
+           END-IF.
            DISPLAY "The total so far is " RunningTotal.
-            STOP RUN.
+           MOVE RunningTotal TO ReturnedTotal.
+           PERFORM SAVE-RUNNING-TOTAL.
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * RunningTotal is only PIC 9(4); an ADD that would carry it past
+      * 9999 is flagged to FICKLOG and skipped instead of being allowed
+      * to wrap and silently corrupt the total.
+      *----------------------------------------------------------------
+       LOG-RUNNINGTOTAL-OVERFLOW.
+           MOVE WS-PROJECTED-TOTAL TO WS-OVF-PROJECTED.
+           OPEN EXTEND FICKLE-OVERFLOW-LOG.
+           IF WS-OVERFLOW-LOG-STATUS IS EQUAL TO "05" OR "35"
+               OPEN OUTPUT FICKLE-OVERFLOW-LOG
+           END-IF.
+           MOVE WS-OVERFLOW-LINE TO FICKLE-OVERFLOW-LOG-LINE.
+           WRITE FICKLE-OVERFLOW-LOG-LINE.
+           CLOSE FICKLE-OVERFLOW-LOG.
+
+      *----------------------------------------------------------------
+      * RunningTotal has to survive a fresh run of this job, not just
+      * repeated CALLs within one run, so it is checkpointed to
+      * FICKCKPT on every return and picked back up the first time this
+      * program is (re)loaded.
+      *----------------------------------------------------------------
+       LOAD-RUNNING-TOTAL.
+           OPEN INPUT FICKLE-CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS IS EQUAL TO "00"
+               READ FICKLE-CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE FICKLE-CHECKPOINT-RECORD TO RunningTotal
+               END-READ
+               CLOSE FICKLE-CHECKPOINT-FILE
+           END-IF.
+
+       SAVE-RUNNING-TOTAL.
+           OPEN OUTPUT FICKLE-CHECKPOINT-FILE.
+           MOVE RunningTotal TO FICKLE-CHECKPOINT-RECORD.
+           WRITE FICKLE-CHECKPOINT-RECORD.
+           CLOSE FICKLE-CHECKPOINT-FILE.
        END PROGRAM Fickle.
