@@ -3,20 +3,91 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      *
+      * WS-DATE/LL-DATE hold a 4-digit-year date (YYYYMMDD) so the
+      * logon audit trail does not roll over century boundaries the
+      * way a 2-digit year would.
+      *
+      * The operator must key a valid student ID before logon is
+      * granted -- UTIL is CALLed to look the ID up on the Student
+      * Master file, and only a found/valid-name result lets the
+      * logon proceed and get written to the audit trail.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOGON-LOG-FILE ASSIGN TO "LOGONLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOGON-LOG-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  LOGON-LOG-FILE.
+       01  LOGON-LOG-RECORD.
+           05  LL-SEQUENCE-NUMBER  PIC 9(06).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  LL-STUDENT-NAME     PIC X(30).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  LL-DATE             PIC X(10).
        WORKING-STORAGE SECTION.
-           01 WS-STUDENT-NAME PIC X(25).
-           01 WS-DATE PIC X(10).
+           01  WS-STUDENT-NAME PIC X(30).
+           01  WS-DATE PIC X(10).
+           01  WS-LOGON-LOG-STATUS PIC X(02) VALUE "00".
+           01  WS-LAST-SEQUENCE-NUMBER PIC 9(06) VALUE ZERO.
+           01  WS-LOGON-GRANTED-SWITCH PIC X(01) VALUE "N".
+               88  WS-LOGON-GRANTED    VALUE "Y".
+           COPY UTILPARM.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "Hello world"
-           ACCEPT WS-STUDENT-NAME.
-           ACCEPT WS-DATE FROM DATE.
-           DISPLAY "Name :  " WS-STUDENT-NAME.
-           DISPLAY "Date : " WS-DATE.
+           DISPLAY "Student ID: "
+           ACCEPT UP-STUDENT-ID.
+           SET UP-FN-STUDENT-LOOKUP TO TRUE.
+           CALL "UTIL" USING UP-FUNCTION-CODE, UP-STUDENT-ID,
+                   UP-STUDENT-NAME, UP-COURSE-CODE, UP-COURSE-NAME,
+                   UP-TERM, UP-STATUS-CODE.
+           IF UP-FOUND
+               SET WS-LOGON-GRANTED TO TRUE
+               MOVE UP-STUDENT-NAME TO WS-STUDENT-NAME
+           ELSE
+               DISPLAY "Logon denied - student ID not recognized"
+           END-IF.
+           IF WS-LOGON-GRANTED
+               ACCEPT WS-DATE FROM DATE YYYYMMDD
+               DISPLAY "Name :  " WS-STUDENT-NAME
+               DISPLAY "Date : " WS-DATE
+               PERFORM WRITE-LOGON-LOG
+           END-IF.
        STOP RUN.
+
+       WRITE-LOGON-LOG.
+           OPEN INPUT LOGON-LOG-FILE.
+           IF WS-LOGON-LOG-STATUS = "00"
+               PERFORM COUNT-LOGON-LOG-RECORDS
+                   THRU COUNT-LOGON-LOG-RECORDS-EXIT
+               CLOSE LOGON-LOG-FILE
+           END-IF.
+           ADD 1 TO WS-LAST-SEQUENCE-NUMBER.
+           MOVE SPACES TO LOGON-LOG-RECORD.
+           MOVE WS-LAST-SEQUENCE-NUMBER TO LL-SEQUENCE-NUMBER.
+           MOVE WS-STUDENT-NAME TO LL-STUDENT-NAME.
+           MOVE WS-DATE TO LL-DATE.
+           OPEN EXTEND LOGON-LOG-FILE.
+           IF WS-LOGON-LOG-STATUS IS EQUAL TO "05" OR "35"
+               OPEN OUTPUT LOGON-LOG-FILE
+           END-IF.
+           WRITE LOGON-LOG-RECORD.
+           CLOSE LOGON-LOG-FILE.
+
+       COUNT-LOGON-LOG-RECORDS.
+           READ LOGON-LOG-FILE
+               AT END
+                   GO TO COUNT-LOGON-LOG-RECORDS-EXIT
+           END-READ.
+           MOVE LL-SEQUENCE-NUMBER TO WS-LAST-SEQUENCE-NUMBER.
+           GO TO COUNT-LOGON-LOG-RECORDS.
+       COUNT-LOGON-LOG-RECORDS-EXIT.
+           EXIT.
+
        END PROGRAM YOUR-PROGRAM-NAME.
