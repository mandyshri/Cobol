@@ -0,0 +1,15 @@
+//DRVBATCH JOB (ACCTNO),'DRIVER BATCH RUN',CLASS=A,MSGCLASS=X,
+//             REGION=0M
+//*--------------------------------------------------------------
+//* Runs DriverProg unattended.  PARM selects which of the demo
+//* steps to run (any of MULT, FICKLE, STEADY, CONTRAST, or ALL --
+//* omit PARM entirely to run all four, same as an interactive
+//* run).  NUMIN supplies the Number1/Number2 pair the MULT step
+//* would otherwise prompt for on a terminal that isn't there.
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=DRIVERPROG,PARM='ALL'
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//NUMIN    DD DSN=PROD.DRIVER.NUMIN,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//
