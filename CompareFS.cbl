@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CompareFS.
+      *****************************************************************
+      *  Reads Param1 values from the CONTRAN transaction file and
+      *  calls Fickle and Steadfast with the same value each, writing
+      *  both returned totals side by side to the COMPARE report --
+      *  the unattended equivalent of DriverProg's MakeFickleSteadfast,
+      *  but comparing the two subprograms directly instead of just
+      *  demonstrating Fickle against itself.
+      *
+      *  The two totals tell different stories on purpose: Steadfast
+      *  always starts this run back at 150 (it keeps no checkpoint),
+      *  while Fickle picks up from FICKCKPT, so its total here
+      *  continues wherever the last job that called Fickle left off.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMPARE-TRANS-FILE ASSIGN TO "CONTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTRAN-STATUS.
+           SELECT COMPARE-REPORT-FILE ASSIGN TO "COMPARE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COMPARE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMPARE-TRANS-FILE.
+       01  COMPARE-TRANS-RECORD.
+           05  CT-PARAM1               PIC 99.
+       FD  COMPARE-REPORT-FILE.
+       01  COMPARE-REPORT-LINE         PIC X(80).
+       WORKING-STORAGE SECTION.
+           01 WS-CONTRAN-STATUS        PIC X(02) VALUE "00".
+               88 WS-CONTRAN-OK        VALUE "00".
+               88 WS-CONTRAN-EOF       VALUE "10".
+           01 WS-COMPARE-STATUS        PIC X(02) VALUE "00".
+           01 WS-EOF-SWITCH            PIC X(01) VALUE "N".
+               88 WS-END-OF-TRANS      VALUE "Y".
+           01 WS-TRANS-COUNT           PIC 9(05) COMP VALUE ZERO.
+           01 CallParam1                PIC 99.
+           01 CallFickleTotal           PIC 9(4).
+           01 CallSteadyTotal           PIC 9(4).
+           01 WS-REPORT-HEADING-1.
+               05 FILLER                PIC X(35) VALUE
+                   "COMPAREFS - FICKLE VS STEADFAST".
+               05 FILLER                PIC X(15) VALUE " REPORT".
+           01 WS-REPORT-HEADING-2.
+               05 FILLER                PIC X(10) VALUE "PARAM1".
+               05 FILLER                PIC X(14) VALUE "FICKLE TOTAL".
+               05 FILLER                PIC X(14) VALUE "STEADY TOTAL".
+           01 WS-REPORT-DETAIL-LINE.
+               05 WS-RD-PARAM1          PIC Z9.
+               05 FILLER                PIC X(08) VALUE SPACES.
+               05 WS-RD-FICKLE-TOTAL    PIC ZZZZ9.
+               05 FILLER                PIC X(09) VALUE SPACES.
+               05 WS-RD-STEADY-TOTAL    PIC ZZZZ9.
+           01 WS-REPORT-TRAILER-LINE.
+               05 FILLER                PIC X(23) VALUE
+                   "TRANSACTIONS PROCESSED-".
+               05 WS-RT-COUNT           PIC ZZZZ9.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-TRANSACTIONS
+               UNTIL WS-END-OF-TRANS.
+           PERFORM 3000-FINISH.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT COMPARE-TRANS-FILE.
+           OPEN OUTPUT COMPARE-REPORT-FILE.
+           WRITE COMPARE-REPORT-LINE FROM WS-REPORT-HEADING-1.
+           WRITE COMPARE-REPORT-LINE FROM WS-REPORT-HEADING-2.
+           IF WS-CONTRAN-STATUS IS EQUAL TO "00"
+               PERFORM 2100-READ-TRANSACTION
+           ELSE
+               SET WS-END-OF-TRANS TO TRUE
+           END-IF.
+
+       2000-PROCESS-TRANSACTIONS.
+           ADD 1 TO WS-TRANS-COUNT.
+           MOVE CT-PARAM1 TO CallParam1.
+           CALL "Fickle" USING BY CONTENT CallParam1,
+               BY REFERENCE CallFickleTotal.
+           CALL "Steadfast" USING BY CONTENT CallParam1,
+               BY REFERENCE CallSteadyTotal.
+           MOVE CallParam1 TO WS-RD-PARAM1.
+           MOVE CallFickleTotal TO WS-RD-FICKLE-TOTAL.
+           MOVE CallSteadyTotal TO WS-RD-STEADY-TOTAL.
+           WRITE COMPARE-REPORT-LINE FROM WS-REPORT-DETAIL-LINE.
+           PERFORM 2100-READ-TRANSACTION.
+
+       2100-READ-TRANSACTION.
+           READ COMPARE-TRANS-FILE
+               AT END
+                   SET WS-END-OF-TRANS TO TRUE
+           END-READ.
+
+       3000-FINISH.
+           MOVE WS-TRANS-COUNT TO WS-RT-COUNT.
+           WRITE COMPARE-REPORT-LINE FROM WS-REPORT-TRAILER-LINE.
+           CLOSE COMPARE-TRANS-FILE.
+           CLOSE COMPARE-REPORT-FILE.
+
+       END PROGRAM CompareFS.
