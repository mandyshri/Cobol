@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MultiplyBatch.
+      *****************************************************************
+      *  Reads Param1/Param2 pairs from the MULTTRAN transaction file,
+      *  calls MultiplyNums once per pair, and writes the results to
+      *  the MULTRPT multiplication report -- the unattended equivalent
+      *  of DriverProg's CallMultiplyNums, for running many pairs in
+      *  one job instead of one ACCEPT at a time.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MULT-TRANS-FILE ASSIGN TO "MULTTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MULTTRAN-STATUS.
+           SELECT MULT-REPORT-FILE ASSIGN TO "MULTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MULTRPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MULT-TRANS-FILE.
+       01  MULT-TRANS-RECORD.
+           05  MT-PARAM1               PIC 9(3).
+           05  FILLER                  PIC X(01).
+           05  MT-PARAM2               PIC 9(3).
+       FD  MULT-REPORT-FILE.
+       01  MULT-REPORT-LINE            PIC X(80).
+       WORKING-STORAGE SECTION.
+           01 WS-MULTTRAN-STATUS       PIC X(02) VALUE "00".
+               88 WS-MULTTRAN-OK       VALUE "00".
+               88 WS-MULTTRAN-EOF      VALUE "10".
+           01 WS-MULTRPT-STATUS        PIC X(02) VALUE "00".
+           01 WS-EOF-SWITCH            PIC X(01) VALUE "N".
+               88 WS-END-OF-TRANS      VALUE "Y".
+           01 WS-TRANS-COUNT           PIC 9(05) COMP VALUE ZERO.
+           COPY MULTPARM.
+           01 WS-REPORT-HEADING-1.
+               05 FILLER                PIC X(30) VALUE
+                   "MULTIPLYBATCH - MULTIPLICATION".
+               05 FILLER                PIC X(15) VALUE " REPORT".
+           01 WS-REPORT-HEADING-2.
+               05 FILLER                PIC X(10) VALUE "PARAM1".
+               05 FILLER                PIC X(10) VALUE "PARAM2".
+               05 FILLER                PIC X(10) VALUE "ANSWER".
+           01 WS-REPORT-DETAIL-LINE.
+               05 WS-RD-PARAM1          PIC ZZ9.
+               05 FILLER                PIC X(07) VALUE SPACES.
+               05 WS-RD-PARAM2          PIC ZZ9.
+               05 FILLER                PIC X(07) VALUE SPACES.
+               05 WS-RD-ANSWER          PIC ZZZZZ9.
+           01 WS-REPORT-TRAILER-LINE.
+               05 FILLER                PIC X(23) VALUE
+                   "TRANSACTIONS PROCESSED-".
+               05 WS-RT-COUNT           PIC ZZZZ9.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-TRANSACTIONS
+               UNTIL WS-END-OF-TRANS.
+           PERFORM 3000-FINISH.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT MULT-TRANS-FILE.
+           OPEN OUTPUT MULT-REPORT-FILE.
+           WRITE MULT-REPORT-LINE FROM WS-REPORT-HEADING-1.
+           WRITE MULT-REPORT-LINE FROM WS-REPORT-HEADING-2.
+           IF WS-MULTTRAN-STATUS IS EQUAL TO "00"
+               PERFORM 2100-READ-TRANSACTION
+           ELSE
+               SET WS-END-OF-TRANS TO TRUE
+           END-IF.
+
+       2000-PROCESS-TRANSACTIONS.
+           ADD 1 TO WS-TRANS-COUNT.
+           MOVE MT-PARAM1 TO MP-PARAM1.
+           MOVE MT-PARAM2 TO MP-PARAM2.
+           MOVE "First parameter  =  " TO MP-STRING-A.
+           MOVE "Second parameter =  " TO MP-STRING-B.
+           MOVE "*" TO MP-OPERATION.
+           CALL "MultiplyNums"
+               USING BY CONTENT MP-PARAM1, MP-PARAM2, MP-STRING-A,
+                     BY REFERENCE MP-STRING-B, MP-ANSWER, MP-OPERATION.
+           MOVE MP-PARAM1 TO WS-RD-PARAM1.
+           MOVE MP-PARAM2 TO WS-RD-PARAM2.
+           MOVE MP-ANSWER TO WS-RD-ANSWER.
+           WRITE MULT-REPORT-LINE FROM WS-REPORT-DETAIL-LINE.
+           PERFORM 2100-READ-TRANSACTION.
+
+       2100-READ-TRANSACTION.
+           READ MULT-TRANS-FILE
+               AT END
+                   SET WS-END-OF-TRANS TO TRUE
+           END-READ.
+
+       3000-FINISH.
+           MOVE WS-TRANS-COUNT TO WS-RT-COUNT.
+           WRITE MULT-REPORT-LINE FROM WS-REPORT-TRAILER-LINE.
+           CLOSE MULT-TRANS-FILE.
+           CLOSE MULT-REPORT-FILE.
+
+       END PROGRAM MultiplyBatch.
