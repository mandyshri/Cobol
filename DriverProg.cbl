@@ -1,75 +1,552 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DriverProg.
+      *****************************************************************
+      *  Runs the CallMultiplyNums / CallFickle / CallSteadFast /
+      *  MakeFickleSteadfast demonstration.  Normally the four steps
+      *  run in that fixed order (interactive mode), but the program
+      *  also accepts a PARM (DRV-PARM-TEXT) naming which steps to run,
+      *  so it can be driven unattended from JCL.  When run under a
+      *  PARM, Number1/Number2 come from the NUMIN transaction file
+      *  instead of an operator ACCEPT.
+      *
+      *  The control totals report is written under a dated,
+      *  run-specific name (DRVCTL.yyyymmdd.hhmmss) built in
+      *  BUILD-CONTROL-TOTALS-FILENAME, so each run keeps its own
+      *  generation on disk instead of the next run overwriting the
+      *  last one -- there is no GDG facility outside JCL, so this is
+      *  the batch shop's usual stand-in for it.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMBER-INPUT-FILE ASSIGN TO "NUMIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NUMIN-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT CONTROL-TOTALS-FILE
+               ASSIGN TO DYNAMIC WS-CONTROL-TOTALS-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-TOTALS-STATUS.
+           SELECT OPERATOR-ID-FILE ASSIGN TO "OPERID"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OPERID-STATUS.
+           SELECT INCREMENT-TABLE-FILE ASSIGN TO "INCRTBL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INCRTBL-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  NUMBER-INPUT-FILE.
+       01  NUMBER-INPUT-RECORD.
+           05  NI-NUMBER1              PIC 9(3).
+           05  FILLER                  PIC X(01).
+           05  NI-NUMBER2              PIC 9(3).
+       FD  OPERATOR-ID-FILE.
+       01  OPERATOR-ID-RECORD          PIC 9(4).
+       FD  INCREMENT-TABLE-FILE.
+       01  INCREMENT-TABLE-RECORD      PIC 99.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CK-MULT-DONE            PIC X(01).
+           05  CK-FICKLE-DONE          PIC X(01).
+           05  CK-STEADY-DONE          PIC X(01).
+           05  CK-CONTRAST-DONE        PIC X(01).
+       FD  CONTROL-TOTALS-FILE.
+       01  CONTROL-TOTALS-LINE         PIC X(80).
        WORKING-STORAGE SECTION.
            01 UserNumber         PIC 99.
-           01 PrnResult          PIC 9(6).
-           01 Parameters.
-             02 Number1         PIC 9(3).
-             02 Number2         PIC 9(3).
-             02 FirstString     PIC X(19) VALUE "First parameter  = ".
-             02 SecondString    PIC X(19) VALUE "Second parameter = ".
-             02 Result          PIC 9(6) COMP.
+           01 PrnResult          PIC 9(6) VALUE ZERO.
+           COPY MULTPARM.
+           01 WS-NUMIN-STATUS       PIC X(02) VALUE "00".
+           01 WS-BATCH-SWITCH       PIC X(01) VALUE "N".
+               88 WS-BATCH-MODE     VALUE "Y".
+               88 WS-INTERACTIVE-MODE VALUE "N".
+           01 WS-STEP-LIST          PIC X(80) VALUE SPACES.
+           01 WS-RUN-MULT-SWITCH    PIC X(01) VALUE "Y".
+               88 WS-RUN-MULT       VALUE "Y".
+           01 WS-RUN-FICKLE-SWITCH  PIC X(01) VALUE "Y".
+               88 WS-RUN-FICKLE     VALUE "Y".
+           01 WS-RUN-STEADY-SWITCH  PIC X(01) VALUE "Y".
+               88 WS-RUN-STEADY     VALUE "Y".
+           01 WS-RUN-CONTRAST-SWITCH PIC X(01) VALUE "Y".
+               88 WS-RUN-CONTRAST   VALUE "Y".
+           01 DRV-PARM-TEXT         PIC X(80) VALUE SPACES.
+           01 WS-CHECKPOINT-STATUS  PIC X(02) VALUE "00".
+           01 WS-RESTART-SWITCH     PIC X(01) VALUE "N".
+               88 WS-RESTART-RUN    VALUE "Y".
+           01 WS-MULT-DONE-SWITCH   PIC X(01) VALUE "N".
+               88 WS-MULT-DONE      VALUE "Y".
+           01 WS-FICKLE-DONE-SWITCH PIC X(01) VALUE "N".
+               88 WS-FICKLE-DONE    VALUE "Y".
+           01 WS-STEADY-DONE-SWITCH PIC X(01) VALUE "N".
+               88 WS-STEADY-DONE    VALUE "Y".
+           01 WS-CONTRAST-DONE-SWITCH PIC X(01) VALUE "N".
+               88 WS-CONTRAST-DONE  VALUE "Y".
+           01 WS-MENU-CHOICE        PIC 9(01) VALUE ZERO.
+           01 WS-MENU-DONE-SWITCH   PIC X(01) VALUE "N".
+               88 WS-MENU-DONE      VALUE "Y".
+           01 WS-NUMBER-VALID-SWITCH PIC X(01) VALUE "N".
+               88 WS-NUMBER-IS-VALID VALUE "Y".
+           01 WS-CONTROL-TOTALS-STATUS PIC X(02) VALUE "00".
+           01 WS-CONTROL-TOTALS-FILENAME PIC X(30) VALUE SPACES.
+           01 WS-RUN-DATE           PIC 9(08) VALUE ZERO.
+           01 WS-RUN-TIME           PIC 9(08) VALUE ZERO.
+           01 WS-RUN-TIME-DISPLAY   REDEFINES WS-RUN-TIME.
+               05 WS-RT-HHMMSS       PIC 9(06).
+               05 WS-RT-HUNDREDTHS   PIC 9(02).
+           01 WS-MULT-COUNT         PIC 9(05) COMP VALUE ZERO.
+           01 WS-FICKLE-COUNT       PIC 9(05) COMP VALUE ZERO.
+           01 WS-STEADY-COUNT       PIC 9(05) COMP VALUE ZERO.
+           01 WS-CONTRAST-COUNT     PIC 9(05) COMP VALUE ZERO.
+           01 WS-CONTROL-HEADING.
+               05 FILLER             PIC X(30) VALUE
+                   "DRIVERPROG - CONTROL TOTALS".
+           01 WS-CONTROL-DETAIL-LINE.
+               05 WS-CD-LABEL         PIC X(24).
+               05 WS-CD-COUNT         PIC ZZZZZ9.
+           01 WS-CONTROL-OPERATOR-LINE.
+               05 FILLER              PIC X(10) VALUE "OPERATOR: ".
+               05 WS-CO-NAME          PIC X(30).
+           01 WS-OPERID-STATUS      PIC X(02) VALUE "00".
+           01 WS-OPERATOR-NAME      PIC X(30) VALUE SPACES.
+           COPY UTILPARM.
+           01 WS-FICKLE-RESULT      PIC 9(4) VALUE ZERO.
+           01 WS-STEADY-RESULT      PIC 9(4) VALUE ZERO.
+           01 WS-INCRTBL-STATUS     PIC X(02) VALUE "00".
+           01 WS-INCR-TABLE.
+               05 WS-INCR-ENTRY     PIC 99 OCCURS 10 TIMES.
+           01 WS-INCR-COUNT         PIC 9(02) COMP VALUE ZERO.
+           01 WS-INCR-INDEX         PIC 9(02) COMP VALUE ZERO.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           PERFORM CallMultiplyNums.
-           PERFORM CallFickle
-           PERFORM CallSteadfast
-           PERFORM MakeFickleSteadfast.
+           ACCEPT DRV-PARM-TEXT FROM COMMAND-LINE.
+           PERFORM PROCESS-PARM.
+           PERFORM RESOLVE-OPERATOR.
+           PERFORM LOAD-INCREMENT-TABLE.
+           IF WS-BATCH-MODE
+               PERFORM RUN-BATCH-STEPS
+           ELSE
+               PERFORM OPERATOR-MENU UNTIL WS-MENU-DONE
+           END-IF.
+           PERFORM WRITE-CONTROL-TOTALS.
            STOP RUN.
 
+      *----------------------------------------------------------------
+      * Fixed-order unattended path, driven by the step switches that
+      * PROCESS-PARM turned on -- unchanged from the PARM-driven batch
+      * behavior added earlier.  Interactive runs use OPERATOR-MENU
+      * instead, since an operator at a terminal picks steps one at a
+      * time rather than running the whole demo in one fixed pass.
+      *----------------------------------------------------------------
+       RUN-BATCH-STEPS.
+           IF WS-RESTART-RUN
+               PERFORM LOAD-CHECKPOINT
+           END-IF.
+           IF WS-RUN-MULT AND NOT WS-MULT-DONE
+               PERFORM CallMultiplyNums
+               SET WS-MULT-DONE TO TRUE
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+           IF WS-RUN-FICKLE AND NOT WS-FICKLE-DONE
+               PERFORM CallFickle
+               SET WS-FICKLE-DONE TO TRUE
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+           IF WS-RUN-STEADY AND NOT WS-STEADY-DONE
+               PERFORM CallSteadFast
+               SET WS-STEADY-DONE TO TRUE
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+           IF WS-RUN-CONTRAST AND NOT WS-CONTRAST-DONE
+               PERFORM MakeFickleSteadfast
+               SET WS-CONTRAST-DONE TO TRUE
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+           PERFORM CLEAR-CHECKPOINT.
+
+      *----------------------------------------------------------------
+      * Resolves the operator running this job to a name via UTIL, the
+      * same student-lookup function HELLO's logon uses, so the
+      * control totals report can be tagged with who ran it.  OPERID
+      * supplies the ID unattended (batch/JCL); with no OPERID file an
+      * interactive run prompts the operator directly, while a batch
+      * run (WS-INTERACTIVE-MODE off) skips the terminal prompt and
+      * tags the report as UNKNOWN OPERATOR instead -- nothing is
+      * sitting at a terminal at 2am to answer it.  An ID that UTIL
+      * doesn't recognize tags the report the same way, rather than
+      * failing the run.
+      *----------------------------------------------------------------
+       RESOLVE-OPERATOR.
+           OPEN INPUT OPERATOR-ID-FILE.
+           IF WS-OPERID-STATUS IS EQUAL TO "00"
+               READ OPERATOR-ID-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE OPERATOR-ID-RECORD TO UP-STUDENT-ID
+               END-READ
+               CLOSE OPERATOR-ID-FILE
+           ELSE
+               IF WS-INTERACTIVE-MODE
+                   DISPLAY "Operator ID -   " WITH NO ADVANCING
+                   ACCEPT UP-STUDENT-ID
+               END-IF
+           END-IF.
+           SET UP-FN-STUDENT-LOOKUP TO TRUE.
+           CALL "UTIL" USING UP-FUNCTION-CODE, UP-STUDENT-ID,
+                   UP-STUDENT-NAME, UP-COURSE-CODE, UP-COURSE-NAME,
+                   UP-TERM, UP-STATUS-CODE.
+           IF UP-FOUND
+               MOVE UP-STUDENT-NAME TO WS-OPERATOR-NAME
+           ELSE
+               MOVE "UNKNOWN OPERATOR" TO WS-OPERATOR-NAME
+           END-IF.
+
+      *----------------------------------------------------------------
+      * Loads the Fickle/Steadfast increment amounts from INCRTBL into
+      * WS-INCR-TABLE (up to 10 entries) so CallFickle/CallSteadFast/
+      * MakeFickleSteadfast draw their increments from a maintainable
+      * control table instead of a literal buried in the code.  If
+      * INCRTBL is missing or empty, WS-INCR-COUNT is left at zero and
+      * GET-NEXT-INCREMENT falls back to the old value of 10.
+      *----------------------------------------------------------------
+       LOAD-INCREMENT-TABLE.
+           OPEN INPUT INCREMENT-TABLE-FILE.
+           IF WS-INCRTBL-STATUS IS EQUAL TO "00"
+               PERFORM READ-INCREMENT-TABLE-RECORD
+                   UNTIL WS-INCRTBL-STATUS IS NOT EQUAL TO "00"
+                   OR WS-INCR-COUNT IS EQUAL TO 10
+               CLOSE INCREMENT-TABLE-FILE
+           END-IF.
+
+       READ-INCREMENT-TABLE-RECORD.
+           READ INCREMENT-TABLE-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   ADD 1 TO WS-INCR-COUNT
+                   MOVE INCREMENT-TABLE-RECORD
+                       TO WS-INCR-ENTRY (WS-INCR-COUNT)
+           END-READ.
+
+      *----------------------------------------------------------------
+      * Hands back the next increment in WS-INCR-TABLE, cycling back to
+      * the first entry once the last one has been used, so a short
+      * table still covers any number of calls.
+      *----------------------------------------------------------------
+       GET-NEXT-INCREMENT.
+           IF WS-INCR-COUNT IS EQUAL TO ZERO
+               MOVE 10 TO UserNumber
+           ELSE
+               ADD 1 TO WS-INCR-INDEX
+               IF WS-INCR-INDEX IS GREATER THAN WS-INCR-COUNT
+                   MOVE 1 TO WS-INCR-INDEX
+               END-IF
+               MOVE WS-INCR-ENTRY (WS-INCR-INDEX) TO UserNumber
+           END-IF.
+
+      *----------------------------------------------------------------
+      * End-of-job control totals -- how many times each demonstration
+      * step ran this job, whether the run was interactive (repeat
+      * menu selections) or a batch pass over the PARM'd step list,
+      * plus the final MultiplyNums result and Fickle/Steadfast running
+      * totals so operations can see what the run actually produced,
+      * not just how many times it produced something.  "FICKLE/
+      * STEADFAST DEMOS RUN" counts executions of the demo paragraph,
+      * each of which makes three CALLs to the subprogram -- not the
+      * CALL count itself.
+      *----------------------------------------------------------------
+       WRITE-CONTROL-TOTALS.
+           PERFORM BUILD-CONTROL-TOTALS-FILENAME.
+           OPEN OUTPUT CONTROL-TOTALS-FILE.
+           WRITE CONTROL-TOTALS-LINE FROM WS-CONTROL-HEADING.
+           MOVE WS-OPERATOR-NAME TO WS-CO-NAME.
+           WRITE CONTROL-TOTALS-LINE FROM WS-CONTROL-OPERATOR-LINE.
+           MOVE "MULTIPLYNUMS CALLS      " TO WS-CD-LABEL.
+           MOVE WS-MULT-COUNT TO WS-CD-COUNT.
+           WRITE CONTROL-TOTALS-LINE FROM WS-CONTROL-DETAIL-LINE.
+           MOVE "FICKLE DEMOS RUN        " TO WS-CD-LABEL.
+           MOVE WS-FICKLE-COUNT TO WS-CD-COUNT.
+           WRITE CONTROL-TOTALS-LINE FROM WS-CONTROL-DETAIL-LINE.
+           MOVE "STEADFAST DEMOS RUN     " TO WS-CD-LABEL.
+           MOVE WS-STEADY-COUNT TO WS-CD-COUNT.
+           WRITE CONTROL-TOTALS-LINE FROM WS-CONTROL-DETAIL-LINE.
+           MOVE "CONTRAST RUNS           " TO WS-CD-LABEL.
+           MOVE WS-CONTRAST-COUNT TO WS-CD-COUNT.
+           WRITE CONTROL-TOTALS-LINE FROM WS-CONTROL-DETAIL-LINE.
+           MOVE "MULTIPLYNUMS RESULT     " TO WS-CD-LABEL.
+           MOVE PrnResult TO WS-CD-COUNT.
+           WRITE CONTROL-TOTALS-LINE FROM WS-CONTROL-DETAIL-LINE.
+           MOVE "FICKLE FINAL TOTAL      " TO WS-CD-LABEL.
+           MOVE WS-FICKLE-RESULT TO WS-CD-COUNT.
+           WRITE CONTROL-TOTALS-LINE FROM WS-CONTROL-DETAIL-LINE.
+           MOVE "STEADFAST FINAL TOTAL   " TO WS-CD-LABEL.
+           MOVE WS-STEADY-RESULT TO WS-CD-COUNT.
+           WRITE CONTROL-TOTALS-LINE FROM WS-CONTROL-DETAIL-LINE.
+           CLOSE CONTROL-TOTALS-FILE.
+
+      *----------------------------------------------------------------
+      * Builds a dated, run-specific name for the control totals report
+      * (DRVCTL.yyyymmdd.hhmmss) so this run's report is a new
+      * generation on disk rather than overwriting the last run's.
+      *----------------------------------------------------------------
+       BUILD-CONTROL-TOTALS-FILENAME.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           STRING "DRVCTL." DELIMITED BY SIZE
+                   WS-RUN-DATE DELIMITED BY SIZE
+                   "." DELIMITED BY SIZE
+                   WS-RT-HHMMSS DELIMITED BY SIZE
+                   INTO WS-CONTROL-TOTALS-FILENAME.
+
+      *----------------------------------------------------------------
+      * Operator menu for interactive runs.  Replaces the old fixed
+      * Multiply/Fickle/Steadfast/Contrast sequence -- the operator now
+      * picks which demonstration to run, as many times as wanted, and
+      * exits with choice 5.
+      *----------------------------------------------------------------
+       OPERATOR-MENU.
+           DISPLAY SPACE.
+           DISPLAY "1. Multiply two numbers".
+           DISPLAY "2. Call Fickle".
+           DISPLAY "3. Call Steadfast".
+           DISPLAY "4. Contrast Fickle and Steadfast".
+           DISPLAY "5. Exit".
+           DISPLAY "Enter choice - " WITH NO ADVANCING.
+           ACCEPT WS-MENU-CHOICE.
+           EVALUATE WS-MENU-CHOICE
+               WHEN 1
+                   PERFORM CallMultiplyNums
+               WHEN 2
+                   PERFORM CallFickle
+               WHEN 3
+                   PERFORM CallSteadFast
+               WHEN 4
+                   PERFORM MakeFickleSteadfast
+               WHEN 5
+                   SET WS-MENU-DONE TO TRUE
+               WHEN OTHER
+                   DISPLAY "Invalid choice, please enter 1-5."
+           END-EVALUATE.
+
+      *----------------------------------------------------------------
+      * Checkpoint/restart support.  WRITE-CHECKPOINT records which of
+      * the four steps have completed so far; LOAD-CHECKPOINT reads
+      * that back in on a PARM='RESTART' run so completed steps are
+      * skipped instead of repeated.  CLEAR-CHECKPOINT resets the file
+      * once every requested step has finished, so a later normal run
+      * does not inherit a stale completion record.
+      *----------------------------------------------------------------
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-MULT-DONE-SWITCH TO CK-MULT-DONE.
+           MOVE WS-FICKLE-DONE-SWITCH TO CK-FICKLE-DONE.
+           MOVE WS-STEADY-DONE-SWITCH TO CK-STEADY-DONE.
+           MOVE WS-CONTRAST-DONE-SWITCH TO CK-CONTRAST-DONE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS IS EQUAL TO "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CK-MULT-DONE TO WS-MULT-DONE-SWITCH
+                       MOVE CK-FICKLE-DONE TO WS-FICKLE-DONE-SWITCH
+                       MOVE CK-STEADY-DONE TO WS-STEADY-DONE-SWITCH
+                       MOVE CK-CONTRAST-DONE TO WS-CONTRAST-DONE-SWITCH
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE "N" TO CK-MULT-DONE.
+           MOVE "N" TO CK-FICKLE-DONE.
+           MOVE "N" TO CK-STEADY-DONE.
+           MOVE "N" TO CK-CONTRAST-DONE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      *----------------------------------------------------------------
+      * Determine which steps to run from the incoming PARM.  With no
+      * PARM (DRV-PARM-TEXT all spaces), every step runs and
+      * Number1/Number2 come from the terminal, matching the program's
+      * original behavior.  With a PARM, only the named steps run and
+      * the multiply step reads its numbers from NUMIN instead of
+      * ACCEPT.
+      *----------------------------------------------------------------
+       PROCESS-PARM.
+           IF DRV-PARM-TEXT(1:7) IS EQUAL TO "RESTART"
+               SET WS-RESTART-RUN TO TRUE
+               SET WS-BATCH-MODE TO TRUE
+               MOVE DRV-PARM-TEXT(9:72) TO DRV-PARM-TEXT
+           END-IF.
+           IF DRV-PARM-TEXT IS NOT EQUAL TO SPACES
+               SET WS-BATCH-MODE TO TRUE
+               MOVE DRV-PARM-TEXT TO WS-STEP-LIST
+               MOVE "N" TO WS-RUN-MULT-SWITCH
+               MOVE "N" TO WS-RUN-FICKLE-SWITCH
+               MOVE "N" TO WS-RUN-STEADY-SWITCH
+               MOVE "N" TO WS-RUN-CONTRAST-SWITCH
+               IF WS-STEP-LIST IS EQUAL TO SPACES
+                   MOVE "Y" TO WS-RUN-MULT-SWITCH
+                   MOVE "Y" TO WS-RUN-FICKLE-SWITCH
+                   MOVE "Y" TO WS-RUN-STEADY-SWITCH
+                   MOVE "Y" TO WS-RUN-CONTRAST-SWITCH
+               END-IF
+               IF WS-STEP-LIST IS EQUAL TO "ALL"
+                   MOVE "Y" TO WS-RUN-MULT-SWITCH
+                   MOVE "Y" TO WS-RUN-FICKLE-SWITCH
+                   MOVE "Y" TO WS-RUN-STEADY-SWITCH
+                   MOVE "Y" TO WS-RUN-CONTRAST-SWITCH
+               END-IF
+               IF WS-STEP-LIST(1:4) IS EQUAL TO "MULT"
+                   MOVE "Y" TO WS-RUN-MULT-SWITCH
+               END-IF
+               IF WS-STEP-LIST IS EQUAL TO "FICKLE" OR
+                  WS-STEP-LIST(1:6) IS EQUAL TO "FICKLE"
+                   MOVE "Y" TO WS-RUN-FICKLE-SWITCH
+               END-IF
+               IF WS-STEP-LIST IS EQUAL TO "STEADY" OR
+                  WS-STEP-LIST(1:6) IS EQUAL TO "STEADY"
+                   MOVE "Y" TO WS-RUN-STEADY-SWITCH
+               END-IF
+               IF WS-STEP-LIST IS EQUAL TO "CONTRAST" OR
+                  WS-STEP-LIST(1:8) IS EQUAL TO "CONTRAST"
+                   MOVE "Y" TO WS-RUN-CONTRAST-SWITCH
+               END-IF
+           ELSE
+               IF NOT WS-RESTART-RUN
+                   SET WS-INTERACTIVE-MODE TO TRUE
+               ELSE
+                   MOVE "Y" TO WS-RUN-MULT-SWITCH
+                   MOVE "Y" TO WS-RUN-FICKLE-SWITCH
+                   MOVE "Y" TO WS-RUN-STEADY-SWITCH
+                   MOVE "Y" TO WS-RUN-CONTRAST-SWITCH
+               END-IF
+           END-IF.
+
        CallMultiplyNums.
-           DISPLAY "Input 2 numbers (3 digits each)  to be multiplied"
-           DISPLAY "First number -  " WITH NO ADVANCING
-           ACCEPT Number1
-           DISPLAY "Second number - " WITH NO ADVANCING
-           ACCEPT Number2.
-           DISPLAY "The first string  is " FirstString.
-           DISPLAY "The second string is " SecondString.
+           ADD 1 TO WS-MULT-COUNT.
+           MOVE "First parameter  = " TO MP-STRING-A.
+           MOVE "Second parameter = " TO MP-STRING-B.
+           IF WS-BATCH-MODE
+               PERFORM READ-NUMBER-INPUT
+           ELSE
+               PERFORM PROMPT-FOR-NUMBERS
+           END-IF.
+           DISPLAY "The first string  is " MP-STRING-A.
+           DISPLAY "The second string is " MP-STRING-B.
            DISPLAY ">>>>>>>>> Calling the sub-program now".
+           MOVE "*" TO MP-OPERATION.
            CALL "MultiplyNums"
-           USING BY CONTENT Number1, Number2, FirstString,
-                 BY REFERENCE SecondString, Result.
+           USING BY CONTENT MP-PARAM1, MP-PARAM2, MP-STRING-A,
+                 BY REFERENCE MP-STRING-B, MP-ANSWER, MP-OPERATION.
            DISPLAY "Back in the main program now <<<<<<<<<<<".
-           MOVE Result to PrnResult.
-           DISPLAY Number1 " multiplied by " Number2 " is = " PrnResult.
-           DISPLAY "The first string is  " FirstString.
-           DISPLAY "The second string is " SecondString.
+           MOVE MP-ANSWER to PrnResult.
+           DISPLAY MP-PARAM1 " multiplied by " MP-PARAM2 " is = "
+               PrnResult.
+           DISPLAY "The first string is  " MP-STRING-A.
+           DISPLAY "The second string is " MP-STRING-B.
+
+      *----------------------------------------------------------------
+      * Prompts the operator for the two numbers to multiply, one at a
+      * time, reprompting on anything that isn't a numeric value from
+      * 1 through 999 instead of passing bad input on to MultiplyNums.
+      *----------------------------------------------------------------
+       PROMPT-FOR-NUMBERS.
+           DISPLAY "Input 2 numbers (3 digits each) to be multiplied".
+           MOVE "N" TO WS-NUMBER-VALID-SWITCH.
+           PERFORM PROMPT-FOR-NUMBER1 UNTIL WS-NUMBER-IS-VALID.
+           MOVE "N" TO WS-NUMBER-VALID-SWITCH.
+           PERFORM PROMPT-FOR-NUMBER2 UNTIL WS-NUMBER-IS-VALID.
+
+       PROMPT-FOR-NUMBER1.
+           DISPLAY "First number -  " WITH NO ADVANCING.
+           ACCEPT MP-PARAM1.
+           IF MP-PARAM1 IS NUMERIC AND MP-PARAM1 > ZERO
+               SET WS-NUMBER-IS-VALID TO TRUE
+           ELSE
+               DISPLAY "Invalid entry - enter a number from 1 to 999."
+           END-IF.
+
+       PROMPT-FOR-NUMBER2.
+           DISPLAY "Second number - " WITH NO ADVANCING.
+           ACCEPT MP-PARAM2.
+           IF MP-PARAM2 IS NUMERIC AND MP-PARAM2 > ZERO
+               SET WS-NUMBER-IS-VALID TO TRUE
+           ELSE
+               DISPLAY "Invalid entry - enter a number from 1 to 999."
+           END-IF.
+
+      *----------------------------------------------------------------
+      * Reads one MP-PARAM1/MP-PARAM2 pair from NUMIN for the batch
+      * path.  If the file is missing or empty, fall back to the
+      * numbers already in WORKING-STORAGE rather than abending the
+      * job.
+      *----------------------------------------------------------------
+       READ-NUMBER-INPUT.
+           OPEN INPUT NUMBER-INPUT-FILE.
+           IF WS-NUMIN-STATUS IS EQUAL TO "00"
+               READ NUMBER-INPUT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE NI-NUMBER1 TO MP-PARAM1
+                       MOVE NI-NUMBER2 TO MP-PARAM2
+               END-READ
+               CLOSE NUMBER-INPUT-FILE
+           END-IF.
 
        CallFickle.
+           ADD 1 TO WS-FICKLE-COUNT.
            DISPLAY SPACE
            DISPLAY "------------------- Calling Fickle ---------"
-           MOVE 10 TO UserNumber
-           CALL "Fickle" USING BY CONTENT UserNumber
-           MOVE 10 TO UserNumber
-           CALL "Fickle" USING BY CONTENT UserNumber
-           MOVE 10 TO UserNumber
-           CALL "Fickle" USING BY CONTENT UserNumber.
+           PERFORM GET-NEXT-INCREMENT
+           CALL "Fickle" USING BY CONTENT UserNumber,
+               BY REFERENCE WS-FICKLE-RESULT
+           PERFORM GET-NEXT-INCREMENT
+           CALL "Fickle" USING BY CONTENT UserNumber,
+               BY REFERENCE WS-FICKLE-RESULT
+           PERFORM GET-NEXT-INCREMENT
+           CALL "Fickle" USING BY CONTENT UserNumber,
+               BY REFERENCE WS-FICKLE-RESULT.
 
        CallSteadFast.
+           ADD 1 TO WS-STEADY-COUNT.
            DISPLAY SPACE
            DISPLAY "------------------- Calling Steadfast ---------"
-           MOVE 10 TO UserNumber
-           CALL "Steadfast" USING BY CONTENT UserNumber
-           MOVE 10 TO UserNumber
-           CALL "Steadfast" USING BY CONTENT UserNumber
-           MOVE 10 TO UserNumber
-           CALL "Steadfast" USING BY CONTENT UserNumber.
+           PERFORM GET-NEXT-INCREMENT
+           CALL "Steadfast" USING BY CONTENT UserNumber,
+               BY REFERENCE WS-STEADY-RESULT
+           PERFORM GET-NEXT-INCREMENT
+           CALL "Steadfast" USING BY CONTENT UserNumber,
+               BY REFERENCE WS-STEADY-RESULT
+           PERFORM GET-NEXT-INCREMENT
+           CALL "Steadfast" USING BY CONTENT UserNumber,
+               BY REFERENCE WS-STEADY-RESULT.
 
        MakeFickleSteadfast.
+           ADD 1 TO WS-CONTRAST-COUNT.
            DISPLAY SPACE
            DISPLAY "----- Making fickle act like Steadfast -------"
            CANCEL "Fickle"
-           MOVE 10 TO UserNumber
-           CALL "Fickle" USING BY CONTENT UserNumber
+           PERFORM GET-NEXT-INCREMENT
+           CALL "Fickle" USING BY CONTENT UserNumber,
+               BY REFERENCE WS-FICKLE-RESULT
 
            CANCEL "Fickle"
-           MOVE 10 TO UserNumber
-           CALL "Fickle" USING BY CONTENT UserNumber
+           PERFORM GET-NEXT-INCREMENT
+           CALL "Fickle" USING BY CONTENT UserNumber,
+               BY REFERENCE WS-FICKLE-RESULT
 
            CANCEL "Fickle"
-           MOVE 10 TO UserNumber
-           CALL "Fickle" USING BY CONTENT UserNumber.
+           PERFORM GET-NEXT-INCREMENT
+           CALL "Fickle" USING BY CONTENT UserNumber,
+               BY REFERENCE WS-FICKLE-RESULT.
 
        END PROGRAM DriverProg.
