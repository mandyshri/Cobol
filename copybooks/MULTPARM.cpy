@@ -0,0 +1,22 @@
+      *****************************************************************
+      *  MULTPARM.cpy
+      *  Shared parameter layout for the MultiplyNums calculation.
+      *  Copied into DriverProg's WORKING-STORAGE (where the values are
+      *  built up before the CALL) and into MultiplyNums' LINKAGE
+      *  SECTION (where they are received), so both programs agree on
+      *  one set of field sizes instead of keeping two independent,
+      *  and previously slightly mismatched, copies of the same layout.
+      *****************************************************************
+      *  Kept as separate 01-level items, not one group, so each one
+      *  can still be passed BY CONTENT or BY REFERENCE independently
+      *  on the CALL -- MultiplyNums relies on that distinction.
+       01  MP-PARAM1              PIC 9(3).
+       01  MP-PARAM2              PIC 9(3).
+       01  MP-STRING-A            PIC X(20).
+       01  MP-STRING-B            PIC X(20).
+       01  MP-ANSWER              PIC S9(6) COMP.
+       01  MP-OPERATION           PIC X(01).
+           88  MP-OP-ADD          VALUE "+".
+           88  MP-OP-SUBTRACT     VALUE "-".
+           88  MP-OP-MULTIPLY     VALUE "*".
+           88  MP-OP-DIVIDE       VALUE "/".
