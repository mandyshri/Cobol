@@ -0,0 +1,20 @@
+      *****************************************************************
+      *  ERRLOG.cpy
+      *  Shared error/overflow log line layout.  Any program that logs
+      *  a runtime error condition (SIZE ERROR, overflow, rejected
+      *  input, and the like) to its own LINE SEQUENTIAL log file
+      *  builds one of these lines and writes it, so every such log --
+      *  MULTOVFL, FICKLOG, or any later one -- carries the same
+      *  program-id/date/time/code/text shape no matter which program
+      *  wrote it.
+      *****************************************************************
+       01  ERROR-LOG-LINE.
+           05  EL-PROGRAM-ID        PIC X(08).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  EL-DATE              PIC 9(08).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  EL-TIME              PIC 9(06).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  EL-ERROR-CODE        PIC X(04).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  EL-ERROR-TEXT        PIC X(50).
