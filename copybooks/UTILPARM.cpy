@@ -0,0 +1,25 @@
+      *****************************************************************
+      *  UTILPARM.cpy
+      *  Shared parameter layout for calling UTIL.  Copied into UTIL's
+      *  own LINKAGE SECTION (where the values are received) and into
+      *  the WORKING-STORAGE of every program that CALLs UTIL (where
+      *  the values are built up before the CALL), so every caller and
+      *  UTIL itself agree on one set of field sizes and function/
+      *  status codes instead of each caller inventing its own copy.
+      *****************************************************************
+       01  UP-FUNCTION-CODE           PIC X(01).
+           88  UP-FN-STUDENT-LOOKUP    VALUE "S".
+           88  UP-FN-ENROLLMENT-LOOKUP VALUE "E".
+           88  UP-FN-ENROLLMENT-NEXT   VALUE "N".
+           88  UP-FN-ADD-STUDENT       VALUE "A".
+           88  UP-FN-UPDATE-STUDENT    VALUE "U".
+       01  UP-STUDENT-ID              PIC 9(4).
+       01  UP-STUDENT-NAME            PIC X(30).
+       01  UP-COURSE-CODE             PIC X(06).
+       01  UP-COURSE-NAME             PIC X(20).
+       01  UP-TERM                    PIC X(06).
+       01  UP-STATUS-CODE             PIC X(01).
+           88  UP-FOUND               VALUE "F".
+           88  UP-NOT-FOUND           VALUE "N".
+           88  UP-INVALID-NAME        VALUE "I".
+           88  UP-DUPLICATE           VALUE "D".
