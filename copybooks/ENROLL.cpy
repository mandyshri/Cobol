@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  ENROLL.cpy
+      *  Record layout for the Student-Course Enrollment file
+      *  (ENROLL).  Keyed on EN-KEY (student ID + course code).
+      *  Shared by UTIL and any program that opens the enrollment
+      *  file directly.
+      *****************************************************************
+       01  ENROLLMENT-RECORD.
+           05  EN-KEY.
+               10  EN-STUDENT-ID       PIC 9(4).
+               10  EN-COURSE-CODE      PIC X(06).
+           05  EN-COURSE-NAME          PIC X(20).
+           05  EN-TERM                 PIC X(06).
+           05  FILLER                  PIC X(04).
