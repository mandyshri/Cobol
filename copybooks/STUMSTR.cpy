@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  STUMSTR.cpy
+      *  Record layout for the Student Master file (STUMSTR).
+      *  Keyed on SM-STUDENT-ID.  Shared by UTIL and any program that
+      *  opens the Student Master file directly.
+      *****************************************************************
+       01  STUDENT-MASTER-RECORD.
+           05  SM-STUDENT-ID           PIC 9(4).
+           05  SM-STUDENT-NAME         PIC X(30).
+           05  FILLER                  PIC X(10).
